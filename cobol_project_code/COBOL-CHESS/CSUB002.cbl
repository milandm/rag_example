@@ -14,16 +14,18 @@
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
-           SELECT INFILE ASSIGN TO
-           "C:\Users\xxbystea\CHESS_SAVE.txt"
-           ORGANIZATION IS LINE SEQUENTIAL
+           SELECT INFILE ASSIGN TO DYNAMIC WS-SAVE-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SAVE-GAME-ID
+           FILE STATUS IS WS-FILE-STATUS
            .
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
        FD INFILE.
-       01 MY-RECORD PIC X(200).
+           COPY SAVEREC.
       *-----------------------
        WORKING-STORAGE SECTION.
        01 COUNTERS.
@@ -33,28 +35,30 @@
            05 SWITCH-EOF       PIC X.
                88 EOF-Y        VALUE 'Y'.
                88 NOT-EOF      VALUE 'N'.
+           05 SWITCH-LOADED    PIC X.
+               88 GAME-LOADED-FROM-FILE VALUE 'Y'.
+               88 GAME-IS-NEW           VALUE 'N'.
+       01 WS-FILE-STATUS       PIC XX.
+           88 WS-FS-OK         VALUE '00'.
+       01 WS-SAVE-CONFIG.
+      *    Default only used when CHESS_SAVE_DIR is not set in the
+      *    environment (request 004 - no more one-workstation hard-code).
+           05 WS-SAVE-DIR       PIC X(100) VALUE
+              "C:\Users\xxbystea\".
+           05 WS-ENV-SAVE-DIR   PIC X(100).
+           05 WS-SAVE-PATH      PIC X(150).
+           05 WS-BACKUP-PATH    PIC X(150).
       *INPUT AREA
-       01 I-INPUT-AREA.
-           05 I-INPUT OCCURS 32 TIMES.
-               10 IN-ID        PIC S99.
-               10 FILLER       PIC X VALUE SPACE.
-               10 IN-X         PIC S99.
-               10 FILLER       PIC X VALUE SPACE.
-               10 IN-Y         PIC S99.
-               10 FILLER       PIC X VALUE SPACE.
-               10 IN-NAME      PIC XX.
-               10 FILLER       PIC X VALUE SPACE.
-               10 IN-FIRST     PIC X.
-
+           COPY INPUTAREA.
+           COPY VALIDWS.
+           COPY DIRNORMWS.
 
        LINKAGE SECTION.
-       01 PLAYER-TURN          PIC X(1).
-               88 W-TURN       VALUE 'W'.
-               88 B-TURN       VALUE 'B'.
+           COPY GAMEHDR.
            COPY COORDINATES.
       *-----------------------
        PROCEDURE DIVISION USING COORDINATES
-                                PLAYER-TURN.
+                                GAME-HEADER.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
 
@@ -67,13 +71,54 @@
            INITIALIZE I-INPUT-AREA
                        SWITCHES
                        COUNTERS
-                       MY-RECORD
+           PERFORM Z-BUILD-SAVE-PATH
            .
            B-MAIN SECTION.
+           SET GAME-IS-NEW TO TRUE
            PERFORM C-OPEN-FILE
-           PERFORM D-MOVE
+           IF GAME-LOADED-FROM-FILE
+               PERFORM D-MOVE
+               PERFORM V-VALIDATE-BOARD
+               IF GAME-IS-CORRUPT
+                   SET GAME-DATA-CORRUPT TO TRUE
+                   DISPLAY "WARNING: SAVED GAME " GAME-ID
+                           " FAILED VALIDATION"
+               ELSE
+                   SET GAME-DATA-OK TO TRUE
+               END-IF
+               PERFORM I-CHECK-TIME-FORFEIT
+           ELSE
+               SET GAME-DATA-OK TO TRUE
+           END-IF
            GOBACK.
 
+           Z-BUILD-SAVE-PATH SECTION.
+
+      *******************************************************************
+      *   Builds the per-game save path.  Named-save-slots (request 000)*
+      *   key one game per GAME-ID inside a single indexed file so      *
+      *   starting a new game never clobbers another one in progress.   *
+      *   The directory itself now comes from CHESS_SAVE_DIR in the       *
+      *   environment (request 004) instead of being baked in for one    *
+      *   developer's workstation; the literal above is only the         *
+      *   fallback used when that variable is not set.                   *
+      *******************************************************************
+
+           MOVE SPACES TO WS-ENV-SAVE-DIR
+           ACCEPT WS-ENV-SAVE-DIR FROM ENVIRONMENT "CHESS_SAVE_DIR"
+           IF WS-ENV-SAVE-DIR NOT = SPACES
+               MOVE WS-ENV-SAVE-DIR TO WS-SAVE-DIR
+           END-IF
+           PERFORM Z-NORMALIZE-SAVE-DIR
+
+           STRING WS-SAVE-DIR(1:WS-DIR-LEN) DELIMITED BY SIZE
+                  "CHESS_SAVE.DAT" DELIMITED BY SIZE
+                  INTO WS-SAVE-PATH
+           STRING WS-SAVE-DIR(1:WS-DIR-LEN) DELIMITED BY SIZE
+                  "CHESS_SAVE.BAK" DELIMITED BY SIZE
+                  INTO WS-BACKUP-PATH
+           .
+
            C-OPEN-FILE SECTION.
 
       *******************************************************************
@@ -82,20 +127,85 @@
 
            MOVE 1 TO COUNTER
            OPEN I-O INFILE
-           READ INFILE INTO PLAYER-TURN
+           IF WS-FS-OK
+               MOVE GAME-ID TO SAVE-GAME-ID
+               READ INFILE
+                   INVALID KEY
+                       DISPLAY "NO SAVED GAME FOUND FOR ID: " GAME-ID
+                       PERFORM D-NEW-GAME
+                   NOT INVALID KEY
+                       SET GAME-LOADED-FROM-FILE TO TRUE
+                       PERFORM E-UNPACK-SAVE-RECORD
+               END-READ
+               CLOSE INFILE
+           ELSE
+               IF WS-FILE-STATUS = '35'
+      *            CHESS_SAVE.DAT itself has never been created yet -
+      *            this is the very first game ever played (request 005).
+                   DISPLAY "NO SAVE FILE FOUND - STARTING A NEW GAME"
+               ELSE
+      *            Any other OPEN failure on an existing CHESS_SAVE.DAT
+      *            (status other than "not found") points at a damaged
+      *            index rather than a missing file - request 011's
+      *            backup exists precisely so an operator has somewhere
+      *            to recover from instead of losing every game in the
+      *            shared save file (request 000).
+                   DISPLAY "CHESS_SAVE.DAT COULD NOT BE OPENED (STATUS "
+                           WS-FILE-STATUS "); IT MAY BE DAMAGED - "
+                           "RESTORE FROM " WS-BACKUP-PATH " IF NEEDED"
+               END-IF
+               PERFORM D-NEW-GAME
+           END-IF
            DISPLAY PLAYER-TURN
-           READ INFILE INTO I-INPUT(COUNTER)
-           PERFORM UNTIL EOF-Y OR COUNTER = 32
-               ADD 1 TO COUNTER
-               READ INFILE INTO I-INPUT(COUNTER)
+           .
 
-               AT END
-                   SET EOF-Y TO TRUE
+           D-NEW-GAME SECTION.
 
-               END-READ
+      *******************************************************************
+      *   First-run/unknown-game-id fallback (request 005).  Falls back  *
+      *   to CSUB001's standard starting position instead of failing or  *
+      *   reading garbage when there is nothing yet to load.             *
+      *******************************************************************
+
+           CALL "CSUB001" USING COORDINATES
+           END-CALL
+           SET W-TURN TO TRUE
+           MOVE 0 TO PLY-COUNT
+           MOVE 0 TO FIFTY-MOVE-COUNT
+           MOVE 0 TO WHITE-ELAPSED-SEC
+           MOVE 0 TO BLACK-ELAPSED-SEC
+           SET NO-FORFEIT TO TRUE
+           .
+
+           E-UNPACK-SAVE-RECORD SECTION.
+
+      *******************************************************************
+      *                   E-UNPACK-SAVE-RECORD SECTION                  *
+      *******************************************************************
 
+           MOVE SAVE-PLAYER-TURN TO PLAYER-TURN
+           MOVE SAVE-PLY-COUNT TO PLY-COUNT
+           MOVE SAVE-FIFTY-MOVE-COUNT TO FIFTY-MOVE-COUNT
+           MOVE SAVE-WHITE-PLAYER-ID TO WHITE-PLAYER-ID
+           MOVE SAVE-BLACK-PLAYER-ID TO BLACK-PLAYER-ID
+           MOVE SAVE-WHITE-ELAPSED-SEC TO WHITE-ELAPSED-SEC
+           MOVE SAVE-BLACK-ELAPSED-SEC TO BLACK-ELAPSED-SEC
+           MOVE SAVE-TIME-BUDGET-SEC TO TIME-BUDGET-SEC
+           PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > 32
+               MOVE SAVE-IN-ID(COUNTER)    TO IN-ID(COUNTER)
+               MOVE SAVE-IN-X(COUNTER)     TO IN-X(COUNTER)
+               MOVE SAVE-IN-Y(COUNTER)     TO IN-Y(COUNTER)
+               MOVE SAVE-IN-NAME(COUNTER)  TO IN-NAME(COUNTER)
+               MOVE SAVE-IN-FIRST(COUNTER) TO IN-FIRST(COUNTER)
+               MOVE SAVE-IN-ACTIVE(COUNTER) TO IN-ACTIVE(COUNTER)
+               MOVE SAVE-IN-KING-MOVED(COUNTER)
+                                       TO IN-KING-MOVED(COUNTER)
+               MOVE SAVE-IN-ROOK-MOVED(COUNTER)
+                                       TO IN-ROOK-MOVED(COUNTER)
+               MOVE SAVE-IN-LAST-MOVE(COUNTER) TO IN-LAST-MOVE(COUNTER)
+               MOVE SAVE-IN-2SQ-ADV(COUNTER) TO IN-2SQ-ADV(COUNTER)
+               MOVE SAVE-IN-PROMOTED(COUNTER) TO IN-PROMOTED(COUNTER)
            END-PERFORM
-           CLOSE INFILE
            .
 
            D-MOVE SECTION.
@@ -110,6 +220,12 @@
                MOVE IN-Y(COUNTER) TO W-Y-POS(COUNTER)
                MOVE IN-NAME(COUNTER) TO W-PIECE(COUNTER)
                MOVE IN-FIRST(COUNTER) TO W-FIRST(COUNTER)
+               MOVE IN-ACTIVE(COUNTER) TO W-ACTIVE(COUNTER)
+               MOVE IN-KING-MOVED(COUNTER) TO W-KING-MOVED(COUNTER)
+               MOVE IN-ROOK-MOVED(COUNTER) TO W-ROOK-MOVED(COUNTER)
+               MOVE IN-LAST-MOVE(COUNTER) TO W-LAST-MOVE(COUNTER)
+               MOVE IN-2SQ-ADV(COUNTER) TO W-2SQ-ADVANCE(COUNTER)
+               MOVE IN-PROMOTED(COUNTER) TO W-PROMOTED(COUNTER)
                ADD 1 TO COUNTER2
                         COUNTER
            END-PERFORM
@@ -119,7 +235,61 @@
                MOVE IN-Y(COUNTER2) TO B-Y-POS(COUNTER)
                MOVE IN-NAME(COUNTER2) TO B-PIECE(COUNTER)
                MOVE IN-FIRST(COUNTER2) TO B-FIRST(COUNTER)
+               MOVE IN-ACTIVE(COUNTER2) TO B-ACTIVE(COUNTER)
+               MOVE IN-KING-MOVED(COUNTER2) TO B-KING-MOVED(COUNTER)
+               MOVE IN-ROOK-MOVED(COUNTER2) TO B-ROOK-MOVED(COUNTER)
+               MOVE IN-LAST-MOVE(COUNTER2) TO B-LAST-MOVE(COUNTER)
+               MOVE IN-2SQ-ADV(COUNTER2) TO B-2SQ-ADVANCE(COUNTER)
+               MOVE IN-PROMOTED(COUNTER2) TO B-PROMOTED(COUNTER)
                ADD 1 TO COUNTER2
                         COUNTER
            END-PERFORM
+           PERFORM H-TALLY-CAPTURES
+           .
+
+           H-TALLY-CAPTURES SECTION.
+
+      *******************************************************************
+      *   Material-lost tally (request 002) — count of each side's       *
+      *   pieces that loaded as captured rather than active.             *
+      *******************************************************************
+
+           MOVE 0 TO W-CAPTURED-COUNT
+           MOVE 0 TO B-CAPTURED-COUNT
+           PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > 16
+               IF W-ACTIVE(COUNTER) = 'N'
+                   ADD 1 TO W-CAPTURED-COUNT
+               END-IF
+               IF B-ACTIVE(COUNTER) = 'N'
+                   ADD 1 TO B-CAPTURED-COUNT
+               END-IF
+           END-PERFORM
            .
+
+           I-CHECK-TIME-FORFEIT SECTION.
+
+      *******************************************************************
+      *   Chess clock (request 014).  TIME-BUDGET-SEC = 0 means the game *
+      *   is untimed, so it never forfeits either side. Otherwise the    *
+      *   first side whose elapsed time already exceeds the agreed       *
+      *   budget is flagged as having forfeited on time when the game    *
+      *   is reloaded.                                                   *
+      *******************************************************************
+
+           SET NO-FORFEIT TO TRUE
+           IF TIME-BUDGET-SEC > 0
+               IF WHITE-ELAPSED-SEC > TIME-BUDGET-SEC
+                   SET WHITE-FORFEITED TO TRUE
+                   DISPLAY "WHITE HAS EXCEEDED THE TIME BUDGET"
+               ELSE
+                   IF BLACK-ELAPSED-SEC > TIME-BUDGET-SEC
+                       SET BLACK-FORFEITED TO TRUE
+                       DISPLAY "BLACK HAS EXCEEDED THE TIME BUDGET"
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+           COPY VALIDATE.
+
+           COPY DIRNORM.
