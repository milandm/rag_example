@@ -89,9 +89,17 @@
 
            PERFORM UNTIL CI-COUNTER >= 17
                MOVE 'Y' TO W-FIRST(CI-COUNTER)
+               MOVE 'Y' TO W-ACTIVE(CI-COUNTER)
+               MOVE 'N' TO W-KING-MOVED(CI-COUNTER)
+               MOVE 'N' TO W-ROOK-MOVED(CI-COUNTER)
+               MOVE 'N' TO W-LAST-MOVE(CI-COUNTER)
+               MOVE 'N' TO W-2SQ-ADVANCE(CI-COUNTER)
+               MOVE 'N' TO W-PROMOTED(CI-COUNTER)
                ADD 1 TO CI-COUNTER
            END-PERFORM
 
+           MOVE 0 TO W-CAPTURED-COUNT
+
            .
 
            AB-INIT-B-PIECE SECTION.
@@ -146,7 +154,15 @@
 
            PERFORM UNTIL CI-COUNTER >= 17
                MOVE 'Y' TO B-FIRST(CI-COUNTER)
+               MOVE 'Y' TO B-ACTIVE(CI-COUNTER)
+               MOVE 'N' TO B-KING-MOVED(CI-COUNTER)
+               MOVE 'N' TO B-ROOK-MOVED(CI-COUNTER)
+               MOVE 'N' TO B-LAST-MOVE(CI-COUNTER)
+               MOVE 'N' TO B-2SQ-ADVANCE(CI-COUNTER)
+               MOVE 'N' TO B-PROMOTED(CI-COUNTER)
                ADD 1 TO CI-COUNTER
            END-PERFORM
 
+           MOVE 0 TO B-CAPTURED-COUNT
+
            .
