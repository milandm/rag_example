@@ -14,16 +14,24 @@
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
-           SELECT INFILE ASSIGN TO
-           "C:\Users\xxbystea\CHESS_SAVE.txt"
+           SELECT INFILE ASSIGN TO DYNAMIC WS-SAVE-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SAVE-GAME-ID
+           FILE STATUS IS WS-FILE-STATUS
+           .
+           SELECT MOVELOG-FILE ASSIGN TO DYNAMIC WS-MOVELOG-PATH
            ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MOVELOG-STATUS
            .
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
        FD INFILE.
-       01 MY-RECORD PIC X(200).
+           COPY SAVEREC.
+       FD MOVELOG-FILE.
+       01 MOVELOG-RECORD          PIC X(80).
       *-----------------------
        WORKING-STORAGE SECTION.
        01 COUNTERS.
@@ -33,36 +41,174 @@
            05 SWITCH-EOF       PIC X.
                88 EOF-Y        VALUE 'Y'.
                88 NOT-EOF      VALUE 'N'.
+       01 WS-FILE-STATUS       PIC XX.
+           88 WS-FS-OK         VALUE '00'.
+       01 WS-MOVELOG-STATUS    PIC XX.
+           88 WS-MOVELOG-OK    VALUE '00'.
+       01 WS-SAVE-CONFIG.
+      *    Default only used when CHESS_SAVE_DIR is not set in the
+      *    environment (request 004 - no more one-workstation hard-code).
+           05 WS-SAVE-DIR       PIC X(100) VALUE
+              "C:\Users\xxbystea\".
+           05 WS-ENV-SAVE-DIR   PIC X(100).
+           05 WS-SAVE-PATH      PIC X(150).
+           05 WS-MOVELOG-PATH   PIC X(150).
+           05 WS-BACKUP-PATH    PIC X(150).
+       01 WS-COPY-RC            PIC S9(9) COMP-5.
+       01 WS-MOVE-FLAGS.
+           05 WS-ABS-DELTA      PIC S9.
+       01 WS-MOVELOG-LINE.
+           05 WL-GAME-ID        PIC X(10).
+           05 FILLER            PIC X VALUE SPACE.
+           05 WL-PLY-COUNT      PIC 9(4).
+           05 FILLER            PIC X VALUE SPACE.
+           05 WL-FROM-X         PIC S9.
+           05 FILLER            PIC X VALUE SPACE.
+           05 WL-FROM-Y         PIC S9.
+           05 FILLER            PIC X VALUE SPACE.
+           05 WL-TO-X           PIC S9.
+           05 FILLER            PIC X VALUE SPACE.
+           05 WL-TO-Y           PIC S9.
+           05 FILLER            PIC X VALUE SPACE.
+           05 WL-PIECE          PIC XX.
+           05 FILLER            PIC X VALUE SPACE.
+           05 WL-COLOR          PIC X.
       *INPUT AREA
-       01 I-INPUT-AREA.
-           05 I-INPUT OCCURS 32 TIMES.
-               10 IN-ID        PIC S99.
-               10 FILLER       PIC X VALUE SPACE.
-               10 IN-X         PIC S99.
-               10 FILLER       PIC X VALUE SPACE.
-               10 IN-Y         PIC S99.
-               10 FILLER       PIC X VALUE SPACE.
-               10 IN-NAME      PIC XX.
-               10 FILLER       PIC X VALUE SPACE.
-               10 IN-FIRST     PIC X.
-
+           COPY INPUTAREA.
+           COPY DIRNORMWS.
 
        LINKAGE SECTION.
-       01 PLAYER-TURN          PIC X(1).
-               88 W-TURN       VALUE 'W'.
-               88 B-TURN       VALUE 'B'.
+           COPY GAMEHDR.
            COPY COORDINATES.
+           COPY MOVEREC.
       *-----------------------
        PROCEDURE DIVISION USING COORDINATES
-                                PLAYER-TURN.
+                                GAME-HEADER
+                                LAST-MOVE-INFO.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
 
+           PERFORM Z-BUILD-SAVE-PATH
+           PERFORM Z-BACKUP-SAVE-FILE
+           PERFORM H-UPDATE-MOVE-FLAGS
            PERFORM A-WRITE-FILE
-           DISPLAY "THE GAME WAS SAVED!"
+           IF WS-FS-OK
+               PERFORM G-APPEND-MOVE-LOG
+               DISPLAY "THE GAME WAS SAVED!"
+           ELSE
+               DISPLAY "GAME NOT SAVED - FILE STATUS " WS-FILE-STATUS
+           END-IF
            GOBACK
            .
 
+           Z-BUILD-SAVE-PATH SECTION.
+
+      *******************************************************************
+      *   Builds the per-game save path.  Named-save-slots (request 000)*
+      *   key one game per GAME-ID inside a single indexed file so      *
+      *   starting a new game never clobbers another one in progress.   *
+      *   The directory itself now comes from CHESS_SAVE_DIR in the       *
+      *   environment (request 004) instead of being baked in for one    *
+      *   developer's workstation; the literal above is only the         *
+      *   fallback used when that variable is not set.                   *
+      *******************************************************************
+
+           MOVE SPACES TO WS-ENV-SAVE-DIR
+           ACCEPT WS-ENV-SAVE-DIR FROM ENVIRONMENT "CHESS_SAVE_DIR"
+           IF WS-ENV-SAVE-DIR NOT = SPACES
+               MOVE WS-ENV-SAVE-DIR TO WS-SAVE-DIR
+           END-IF
+           PERFORM Z-NORMALIZE-SAVE-DIR
+
+           STRING WS-SAVE-DIR(1:WS-DIR-LEN) DELIMITED BY SIZE
+                  "CHESS_SAVE.DAT" DELIMITED BY SIZE
+                  INTO WS-SAVE-PATH
+           STRING WS-SAVE-DIR(1:WS-DIR-LEN) DELIMITED BY SIZE
+                  "CHESS_MOVELOG.TXT" DELIMITED BY SIZE
+                  INTO WS-MOVELOG-PATH
+           STRING WS-SAVE-DIR(1:WS-DIR-LEN) DELIMITED BY SIZE
+                  "CHESS_SAVE.BAK" DELIMITED BY SIZE
+                  INTO WS-BACKUP-PATH
+           .
+
+           Z-BACKUP-SAVE-FILE SECTION.
+
+      *******************************************************************
+      *   Safe-write with backup (request 011).  Snapshots whatever the  *
+      *   save file already contains to CHESS_SAVE.BAK before A-WRITE-  *
+      *   FILE touches it, so a save that dies partway through (or       *
+      *   writes a corrupt record) still leaves the prior good game      *
+      *   state recoverable instead of overwritten in place. Ignores the *
+      *   return code on a brand-new game, when there is nothing yet to  *
+      *   back up.                                                       *
+      *******************************************************************
+
+           CALL "CBL_COPY_FILE" USING WS-SAVE-PATH WS-BACKUP-PATH
+               RETURNING WS-COPY-RC
+           END-CALL
+           .
+
+           H-UPDATE-MOVE-FLAGS SECTION.
+
+      *******************************************************************
+      *   Castling/en-passant eligibility (request 003).  Clears the     *
+      *   prior ply's last-move/two-square-advance markers (en passant   *
+      *   is only legal on the very next move) and stamps them, plus     *
+      *   the king/rook-moved flags, onto the piece the caller reports   *
+      *   as having just moved in LAST-MOVE-INFO.                        *
+      *******************************************************************
+
+           PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > 16
+               MOVE 'N' TO W-LAST-MOVE(COUNTER)
+               MOVE 'N' TO W-2SQ-ADVANCE(COUNTER)
+               MOVE 'N' TO B-LAST-MOVE(COUNTER)
+               MOVE 'N' TO B-2SQ-ADVANCE(COUNTER)
+           END-PERFORM
+
+           IF LM-WHITE
+               PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > 16
+                   IF W-ACTIVE(COUNTER) = 'Y'
+                      AND W-X-VAR(COUNTER) = LM-TO-X
+                      AND W-Y-POS(COUNTER) = LM-TO-Y
+                       MOVE 'Y' TO W-LAST-MOVE(COUNTER)
+                       IF LM-PIECE(2:1) = 'K'
+                           MOVE 'Y' TO W-KING-MOVED(COUNTER)
+                       END-IF
+                       IF LM-PIECE(2:1) = 'R'
+                           MOVE 'Y' TO W-ROOK-MOVED(COUNTER)
+                       END-IF
+                       IF LM-PIECE(2:1) = 'P'
+                           COMPUTE WS-ABS-DELTA =
+                               FUNCTION ABS(LM-TO-Y - LM-FROM-Y)
+                           IF WS-ABS-DELTA = 2
+                               MOVE 'Y' TO W-2SQ-ADVANCE(COUNTER)
+                           END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM
+           ELSE
+               PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > 16
+                   IF B-ACTIVE(COUNTER) = 'Y'
+                      AND B-X-VAR(COUNTER) = LM-TO-X
+                      AND B-Y-POS(COUNTER) = LM-TO-Y
+                       MOVE 'Y' TO B-LAST-MOVE(COUNTER)
+                       IF LM-PIECE(2:1) = 'K'
+                           MOVE 'Y' TO B-KING-MOVED(COUNTER)
+                       END-IF
+                       IF LM-PIECE(2:1) = 'R'
+                           MOVE 'Y' TO B-ROOK-MOVED(COUNTER)
+                       END-IF
+                       IF LM-PIECE(2:1) = 'P'
+                           COMPUTE WS-ABS-DELTA =
+                               FUNCTION ABS(LM-TO-Y - LM-FROM-Y)
+                           IF WS-ABS-DELTA = 2
+                               MOVE 'Y' TO B-2SQ-ADVANCE(COUNTER)
+                           END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+           .
 
            A-WRITE-FILE SECTION.
 
@@ -70,33 +216,121 @@
       *                        A-WRITE-FILE SECTION                     *
       *******************************************************************
 
-           OPEN OUTPUT INFILE
            MOVE 1 TO COUNTER2
-           WRITE MY-RECORD FROM PLAYER-TURN
            PERFORM UNTIL COUNTER2 > 16
                MOVE COUNTER2 TO IN-ID(COUNTER2)
                MOVE W-X-VAR(COUNTER2) TO IN-X(COUNTER2)
                MOVE W-Y-POS(COUNTER2) TO IN-Y(COUNTER2)
                MOVE W-PIECE(COUNTER2) TO IN-NAME(COUNTER2)
                MOVE W-FIRST(COUNTER2) TO IN-FIRST(COUNTER2)
-
-               WRITE MY-RECORD FROM I-INPUT(COUNTER2)
+               MOVE W-ACTIVE(COUNTER2) TO IN-ACTIVE(COUNTER2)
+               MOVE W-KING-MOVED(COUNTER2) TO IN-KING-MOVED(COUNTER2)
+               MOVE W-ROOK-MOVED(COUNTER2) TO IN-ROOK-MOVED(COUNTER2)
+               MOVE W-LAST-MOVE(COUNTER2) TO IN-LAST-MOVE(COUNTER2)
+               MOVE W-2SQ-ADVANCE(COUNTER2) TO IN-2SQ-ADV(COUNTER2)
+               MOVE W-PROMOTED(COUNTER2) TO IN-PROMOTED(COUNTER2)
                ADD 1 TO COUNTER2
-
            END-PERFORM
-           MOVE 1 TO COUNTER2
-           PERFORM UNTIL COUNTER2 > 16
+           MOVE 17 TO COUNTER2
+           PERFORM UNTIL COUNTER2 > 32
+               COMPUTE COUNTER = COUNTER2 - 16
                MOVE COUNTER2 TO IN-ID(COUNTER2)
-               MOVE B-X-VAR(COUNTER2) TO IN-X(COUNTER2)
-               MOVE B-Y-POS(COUNTER2) TO IN-Y(COUNTER2)
-               MOVE B-PIECE(COUNTER2) TO IN-NAME(COUNTER2)
-               MOVE B-FIRST(COUNTER2) TO IN-FIRST(COUNTER2)
+               MOVE B-X-VAR(COUNTER) TO IN-X(COUNTER2)
+               MOVE B-Y-POS(COUNTER) TO IN-Y(COUNTER2)
+               MOVE B-PIECE(COUNTER) TO IN-NAME(COUNTER2)
+               MOVE B-FIRST(COUNTER) TO IN-FIRST(COUNTER2)
+               MOVE B-ACTIVE(COUNTER) TO IN-ACTIVE(COUNTER2)
+               MOVE B-KING-MOVED(COUNTER) TO IN-KING-MOVED(COUNTER2)
+               MOVE B-ROOK-MOVED(COUNTER) TO IN-ROOK-MOVED(COUNTER2)
+               MOVE B-LAST-MOVE(COUNTER) TO IN-LAST-MOVE(COUNTER2)
+               MOVE B-2SQ-ADVANCE(COUNTER) TO IN-2SQ-ADV(COUNTER2)
+               MOVE B-PROMOTED(COUNTER) TO IN-PROMOTED(COUNTER2)
+               ADD 1 TO COUNTER2
+           END-PERFORM
 
-               WRITE MY-RECORD FROM I-INPUT(COUNTER2)
+           PERFORM F-PACK-SAVE-RECORD
 
-               ADD 1 TO COUNTER2
+           OPEN I-O INFILE
+           IF NOT WS-FS-OK
+               OPEN OUTPUT INFILE
+               CLOSE INFILE
+               OPEN I-O INFILE
+           END-IF
+           IF WS-FS-OK
+               WRITE SAVE-RECORD
+                   INVALID KEY
+                       REWRITE SAVE-RECORD
+               END-WRITE
+               CLOSE INFILE
+           END-IF
+           .
+
+           F-PACK-SAVE-RECORD SECTION.
 
+      *******************************************************************
+      *                   F-PACK-SAVE-RECORD SECTION                    *
+      *******************************************************************
+
+           ADD 1 TO PLY-COUNT
+           IF LM-IS-CAPTURE OR LM-IS-PAWN-MOVE
+               MOVE 0 TO FIFTY-MOVE-COUNT
+           ELSE
+               ADD 1 TO FIFTY-MOVE-COUNT
+           END-IF
+           MOVE GAME-ID TO SAVE-GAME-ID
+           MOVE PLAYER-TURN TO SAVE-PLAYER-TURN
+           MOVE PLY-COUNT TO SAVE-PLY-COUNT
+           MOVE FIFTY-MOVE-COUNT TO SAVE-FIFTY-MOVE-COUNT
+           MOVE WHITE-PLAYER-ID TO SAVE-WHITE-PLAYER-ID
+           MOVE BLACK-PLAYER-ID TO SAVE-BLACK-PLAYER-ID
+           MOVE WHITE-ELAPSED-SEC TO SAVE-WHITE-ELAPSED-SEC
+           MOVE BLACK-ELAPSED-SEC TO SAVE-BLACK-ELAPSED-SEC
+           MOVE TIME-BUDGET-SEC TO SAVE-TIME-BUDGET-SEC
+           PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > 32
+               MOVE IN-ID(COUNTER)    TO SAVE-IN-ID(COUNTER)
+               MOVE IN-X(COUNTER)     TO SAVE-IN-X(COUNTER)
+               MOVE IN-Y(COUNTER)     TO SAVE-IN-Y(COUNTER)
+               MOVE IN-NAME(COUNTER)  TO SAVE-IN-NAME(COUNTER)
+               MOVE IN-FIRST(COUNTER) TO SAVE-IN-FIRST(COUNTER)
+               MOVE IN-ACTIVE(COUNTER) TO SAVE-IN-ACTIVE(COUNTER)
+               MOVE IN-KING-MOVED(COUNTER)
+                                       TO SAVE-IN-KING-MOVED(COUNTER)
+               MOVE IN-ROOK-MOVED(COUNTER)
+                                       TO SAVE-IN-ROOK-MOVED(COUNTER)
+               MOVE IN-LAST-MOVE(COUNTER) TO SAVE-IN-LAST-MOVE(COUNTER)
+               MOVE IN-2SQ-ADV(COUNTER) TO SAVE-IN-2SQ-ADV(COUNTER)
+               MOVE IN-PROMOTED(COUNTER) TO SAVE-IN-PROMOTED(COUNTER)
            END-PERFORM
+           .
+
+           G-APPEND-MOVE-LOG SECTION.
 
-           CLOSE INFILE
+      *******************************************************************
+      *   Move-history log (request 001).  Every saved move is appended *
+      *   as its own line so a game can be replayed/audited after the   *
+      *   fact instead of only ever showing the latest position.        *
+      *******************************************************************
+
+           MOVE SPACES TO WS-MOVELOG-LINE
+           MOVE GAME-ID TO WL-GAME-ID
+           MOVE PLY-COUNT TO WL-PLY-COUNT
+           MOVE LM-FROM-X TO WL-FROM-X
+           MOVE LM-FROM-Y TO WL-FROM-Y
+           MOVE LM-TO-X TO WL-TO-X
+           MOVE LM-TO-Y TO WL-TO-Y
+           MOVE LM-PIECE TO WL-PIECE
+           MOVE LM-COLOR TO WL-COLOR
+
+           OPEN EXTEND MOVELOG-FILE
+           IF NOT WS-MOVELOG-OK
+               OPEN OUTPUT MOVELOG-FILE
+           END-IF
+           IF WS-MOVELOG-OK
+               WRITE MOVELOG-RECORD FROM WS-MOVELOG-LINE
+               CLOSE MOVELOG-FILE
+           ELSE
+               DISPLAY "CANNOT OPEN MOVE LOG - MOVE NOT RECORDED"
+           END-IF
            .
+
+           COPY DIRNORM.
