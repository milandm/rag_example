@@ -0,0 +1,120 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. CSUB005.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN TO DYNAMIC WS-LEDGER-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LEDGER-STATUS
+           .
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD LEDGER-FILE.
+       01 LEDGER-RECORD           PIC X(80).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WS-LEDGER-STATUS        PIC XX.
+           88 WS-LEDGER-OK        VALUE '00'.
+       01 WS-SAVE-CONFIG.
+      *    Same CHESS_SAVE_DIR convention as CSUB002/CSUB003 (request 004)
+      *    - the results ledger lives alongside the save/move-log files.
+           05 WS-SAVE-DIR          PIC X(100) VALUE
+              "C:\Users\xxbystea\".
+           05 WS-ENV-SAVE-DIR      PIC X(100).
+           05 WS-LEDGER-PATH       PIC X(150).
+       COPY DIRNORMWS.
+       01 WS-GAME-DATE            PIC 9(8).
+       01 WS-LEDGER-LINE.
+           05 WL-GAME-ID           PIC X(10).
+           05 FILLER               PIC X VALUE SPACE.
+           05 WL-WHITE-PLAYER-ID   PIC X(20).
+           05 FILLER               PIC X VALUE SPACE.
+           05 WL-BLACK-PLAYER-ID   PIC X(20).
+           05 FILLER               PIC X VALUE SPACE.
+           05 WL-GAME-DATE         PIC 9(8).
+           05 FILLER               PIC X VALUE SPACE.
+           05 WL-RESULT-CODE       PIC X.
+           05 FILLER               PIC X VALUE SPACE.
+           05 WL-WINNER            PIC X.
+           05 FILLER               PIC X VALUE SPACE.
+           05 WL-PLY-COUNT         PIC 9(4).
+
+       LINKAGE SECTION.
+           COPY GAMEHDR.
+           COPY GAMERSLT.
+      *-----------------------
+       PROCEDURE DIVISION USING GAME-HEADER
+                                GAME-RESULT-INFO.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+
+           PERFORM Z-BUILD-LEDGER-PATH
+           PERFORM A-APPEND-RESULT
+           DISPLAY "GAME RESULT RECORDED"
+
+           GOBACK.
+
+           Z-BUILD-LEDGER-PATH SECTION.
+
+      *******************************************************************
+      *                   Z-BUILD-LEDGER-PATH SECTION                   *
+      *******************************************************************
+
+           MOVE SPACES TO WS-ENV-SAVE-DIR
+           ACCEPT WS-ENV-SAVE-DIR FROM ENVIRONMENT "CHESS_SAVE_DIR"
+           IF WS-ENV-SAVE-DIR NOT = SPACES
+               MOVE WS-ENV-SAVE-DIR TO WS-SAVE-DIR
+           END-IF
+           PERFORM Z-NORMALIZE-SAVE-DIR
+
+           STRING WS-SAVE-DIR(1:WS-DIR-LEN) DELIMITED BY SIZE
+                  "CHESS_RESULTS.TXT" DELIMITED BY SIZE
+                  INTO WS-LEDGER-PATH
+           .
+
+           A-APPEND-RESULT SECTION.
+
+      *******************************************************************
+      *   Game-outcome ledger (request 012).  One append-only line per   *
+      *   completed game so season/league standings can be run without  *
+      *   re-deriving them from board snapshots.                        *
+      *******************************************************************
+
+           ACCEPT WS-GAME-DATE FROM DATE YYYYMMDD
+
+           MOVE SPACES TO WS-LEDGER-LINE
+           MOVE GAME-ID          TO WL-GAME-ID
+           MOVE WHITE-PLAYER-ID  TO WL-WHITE-PLAYER-ID
+           MOVE BLACK-PLAYER-ID  TO WL-BLACK-PLAYER-ID
+           MOVE WS-GAME-DATE     TO WL-GAME-DATE
+           MOVE GR-RESULT-CODE   TO WL-RESULT-CODE
+           MOVE GR-WINNER        TO WL-WINNER
+           MOVE PLY-COUNT        TO WL-PLY-COUNT
+
+           OPEN EXTEND LEDGER-FILE
+           IF NOT WS-LEDGER-OK
+               OPEN OUTPUT LEDGER-FILE
+           END-IF
+           IF WS-LEDGER-OK
+               WRITE LEDGER-RECORD FROM WS-LEDGER-LINE
+               CLOSE LEDGER-FILE
+           ELSE
+               DISPLAY "CANNOT OPEN RESULTS LEDGER - RESULT NOT "
+                       "RECORDED"
+           END-IF
+           .
+
+           COPY DIRNORM.
