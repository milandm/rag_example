@@ -0,0 +1,28 @@
+//CBATCH01 JOB (ACCTNO),'CHESS SAVE VALIDATION',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* Overnight batch job (request 013).  Runs CBATCH01, which     *
+//* revalidates every game in CHESS_SAVE.DAT against the same    *
+//* coordinate-range/duplicate-square check CSUB002 runs on a     *
+//* single load (request 006), and lists any failures in         *
+//* CHESS_VALIDATION_REPORT.TXT instead of waiting for a player   *
+//* to resume that particular game.                               *
+//* CBATCH01 resolves its paths from CHESS_SAVE_DIR the same way    *
+//* CSUB002/CSUB003 do (request 004), via LE's ENVAR PARM instead   *
+//* of DD-name allocation - //CHESSAVE and //CHESSRPT below         *
+//* document the underlying datasets but are not what the program  *
+//* actually opens, so STDENV must point CHESS_SAVE_DIR at the      *
+//* same HLQ.                                                       *
+//*--------------------------------------------------------------*
+//STEP01   EXEC PGM=CBATCH01,PARM='/ENVAR(STDENV)'
+//STEPLIB  DD DSN=CHESS.LOADLIB,DISP=SHR
+//STDENV   DD *
+CHESS_SAVE_DIR=/u/chess/save/
+/*
+//CHESSAVE DD DSN=CHESS.SAVE.DATA,DISP=SHR
+//CHESSRPT DD DSN=CHESS.VALIDATION.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
