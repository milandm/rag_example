@@ -0,0 +1,201 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. CBATCH01.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT INFILE ASSIGN TO DYNAMIC WS-SAVE-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS SAVE-GAME-ID
+           FILE STATUS IS WS-FILE-STATUS
+           .
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-STATUS
+           .
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD INFILE.
+           COPY SAVEREC.
+       FD REPORT-FILE.
+       01 REPORT-RECORD           PIC X(80).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 COUNTERS.
+           05 COUNTER          PIC 99.
+       01 SWITCHES.
+           05 SWITCH-EOF       PIC X.
+               88 EOF-Y        VALUE 'Y'.
+               88 NOT-EOF      VALUE 'N'.
+       01 WS-FILE-STATUS       PIC XX.
+           88 WS-FS-OK         VALUE '00'.
+       01 WS-REPORT-STATUS     PIC XX.
+           88 WS-REPORT-OK     VALUE '00'.
+       01 WS-SAVE-CONFIG.
+      *    Same CHESS_SAVE_DIR convention as CSUB002/CSUB003 (request 004).
+           05 WS-SAVE-DIR       PIC X(100) VALUE
+              "C:\Users\xxbystea\".
+           05 WS-ENV-SAVE-DIR   PIC X(100).
+           05 WS-SAVE-PATH      PIC X(150).
+           05 WS-REPORT-PATH    PIC X(150).
+           05 WS-BACKUP-PATH    PIC X(150).
+       01 WS-REPORT-LINE.
+           05 WR-GAME-ID        PIC X(10).
+           05 FILLER            PIC X VALUE SPACE.
+           05 WR-MESSAGE        PIC X(40).
+       01 WS-GAMES-CHECKED     PIC 9(5) VALUE 0.
+       01 WS-GAMES-CORRUPT     PIC 9(5) VALUE 0.
+      *INPUT AREA - reused so E-UNPACK-FOR-VALIDATION can hand
+      *IN-X/IN-Y/IN-ACTIVE straight to V-VALIDATE-BOARD (request 006,
+      *see COPYBOOKS/VALIDATE.cpy) without narrowing them first.
+           COPY INPUTAREA.
+           COPY VALIDWS.
+           COPY DIRNORMWS.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+
+           PERFORM A-INIT
+           PERFORM UNTIL EOF-Y
+               PERFORM B-READ-NEXT-GAME
+               IF NOT EOF-Y
+                   PERFORM C-CHECK-GAME
+               END-IF
+           END-PERFORM
+           PERFORM D-CLOSE-FILES
+
+           DISPLAY "GAMES CHECKED: " WS-GAMES-CHECKED
+           DISPLAY "GAMES CORRUPT: " WS-GAMES-CORRUPT
+
+           GOBACK.
+
+           A-INIT SECTION.
+
+      *******************************************************************
+      *   Overnight batch driver (request 013).  Scans every game in the *
+      *   indexed CHESS_SAVE file (one row per game, see request 000)     *
+      *   and reuses the same V-VALIDATE-BOARD check CSUB002 runs on a    *
+      *   single load (request 006) so corrupted saves are caught by     *
+      *   this job instead of only surfacing when a player resumes that  *
+      *   particular game.                                               *
+      *******************************************************************
+
+           SET NOT-EOF TO TRUE
+           MOVE 0 TO WS-GAMES-CHECKED
+           MOVE 0 TO WS-GAMES-CORRUPT
+
+           MOVE SPACES TO WS-ENV-SAVE-DIR
+           ACCEPT WS-ENV-SAVE-DIR FROM ENVIRONMENT "CHESS_SAVE_DIR"
+           IF WS-ENV-SAVE-DIR NOT = SPACES
+               MOVE WS-ENV-SAVE-DIR TO WS-SAVE-DIR
+           END-IF
+           PERFORM Z-NORMALIZE-SAVE-DIR
+
+           STRING WS-SAVE-DIR(1:WS-DIR-LEN) DELIMITED BY SIZE
+                  "CHESS_SAVE.DAT" DELIMITED BY SIZE
+                  INTO WS-SAVE-PATH
+           STRING WS-SAVE-DIR(1:WS-DIR-LEN) DELIMITED BY SIZE
+                  "CHESS_VALIDATION_REPORT.TXT" DELIMITED BY SIZE
+                  INTO WS-REPORT-PATH
+           STRING WS-SAVE-DIR(1:WS-DIR-LEN) DELIMITED BY SIZE
+                  "CHESS_SAVE.BAK" DELIMITED BY SIZE
+                  INTO WS-BACKUP-PATH
+
+           OPEN INPUT INFILE
+           OPEN OUTPUT REPORT-FILE
+           IF NOT WS-FS-OK
+               IF WS-FILE-STATUS = '35'
+                   DISPLAY "NO SAVE FILE FOUND - NOTHING TO VALIDATE"
+               ELSE
+      *            Same reasoning as CSUB002's C-OPEN-FILE: a non-"not
+      *            found" status on CHESS_SAVE.DAT means the shared
+      *            index is likely damaged, not merely absent.
+                   DISPLAY "CHESS_SAVE.DAT COULD NOT BE OPENED (STATUS "
+                           WS-FILE-STATUS "); IT MAY BE DAMAGED - "
+                           "RESTORE FROM " WS-BACKUP-PATH " IF NEEDED"
+               END-IF
+               SET EOF-Y TO TRUE
+           END-IF
+           IF NOT WS-REPORT-OK
+               DISPLAY "CANNOT CREATE VALIDATION REPORT FILE"
+               SET EOF-Y TO TRUE
+           END-IF
+           .
+
+           B-READ-NEXT-GAME SECTION.
+
+      *******************************************************************
+      *                    B-READ-NEXT-GAME SECTION                     *
+      *******************************************************************
+
+           READ INFILE
+               AT END
+                   SET EOF-Y TO TRUE
+               NOT AT END
+                   PERFORM E-UNPACK-FOR-VALIDATION
+           END-READ
+           .
+
+           E-UNPACK-FOR-VALIDATION SECTION.
+
+      *******************************************************************
+      *   Same SAVE-IN-* -> IN-* unpack CSUB002's D-MOVE does, pared     *
+      *   down to the fields V-VALIDATE-BOARD actually looks at.        *
+      *******************************************************************
+
+           PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > 32
+               MOVE SAVE-IN-X(COUNTER) TO IN-X(COUNTER)
+               MOVE SAVE-IN-Y(COUNTER) TO IN-Y(COUNTER)
+               MOVE SAVE-IN-ACTIVE(COUNTER) TO IN-ACTIVE(COUNTER)
+           END-PERFORM
+           .
+
+           COPY VALIDATE.
+
+           C-CHECK-GAME SECTION.
+
+      *******************************************************************
+      *                       C-CHECK-GAME SECTION                      *
+      *******************************************************************
+
+           ADD 1 TO WS-GAMES-CHECKED
+           PERFORM V-VALIDATE-BOARD
+           IF GAME-IS-CORRUPT
+               ADD 1 TO WS-GAMES-CORRUPT
+               MOVE SPACES TO WS-REPORT-LINE
+               MOVE SAVE-GAME-ID TO WR-GAME-ID
+               MOVE "FAILED COORDINATE/DUPLICATE-SQUARE VALIDATION"
+                   TO WR-MESSAGE
+               WRITE REPORT-RECORD FROM WS-REPORT-LINE
+           END-IF
+           .
+
+           D-CLOSE-FILES SECTION.
+
+      *******************************************************************
+      *                       D-CLOSE-FILES SECTION                     *
+      *******************************************************************
+
+           IF WS-FS-OK
+               CLOSE INFILE
+           END-IF
+           IF WS-REPORT-OK
+               CLOSE REPORT-FILE
+           END-IF
+           .
+
+           COPY DIRNORM.
