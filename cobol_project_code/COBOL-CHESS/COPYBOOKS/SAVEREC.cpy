@@ -0,0 +1,29 @@
+      *****************************************************************
+      *                    SAVEREC COPYBOOK                           *
+      *   FD record for the CHESS_SAVE indexed file, one record per   *
+      *   game keyed by SAVE-GAME-ID (see request 000 - named save    *
+      *   slots).  Mirrors GAMEHDR/INPUTAREA field-for-field so the   *
+      *   MOVE statements in CSUB002/CSUB003 stay one-to-one.         *
+      *****************************************************************
+       01 SAVE-RECORD.
+           05 SAVE-GAME-ID        PIC X(10).
+           05 SAVE-PLAYER-TURN    PIC X(1).
+           05 SAVE-PLY-COUNT      PIC 9(4).
+           05 SAVE-FIFTY-MOVE-COUNT PIC 9(4).
+           05 SAVE-WHITE-PLAYER-ID PIC X(20).
+           05 SAVE-BLACK-PLAYER-ID PIC X(20).
+           05 SAVE-WHITE-ELAPSED-SEC PIC 9(6).
+           05 SAVE-BLACK-ELAPSED-SEC PIC 9(6).
+           05 SAVE-TIME-BUDGET-SEC PIC 9(6).
+           05 SAVE-PIECE-SLOT OCCURS 32 TIMES.
+               10 SAVE-IN-ID          PIC S99.
+               10 SAVE-IN-X           PIC S99.
+               10 SAVE-IN-Y           PIC S99.
+               10 SAVE-IN-NAME        PIC XX.
+               10 SAVE-IN-FIRST       PIC X.
+               10 SAVE-IN-ACTIVE      PIC X.
+               10 SAVE-IN-KING-MOVED  PIC X.
+               10 SAVE-IN-ROOK-MOVED  PIC X.
+               10 SAVE-IN-LAST-MOVE   PIC X.
+               10 SAVE-IN-2SQ-ADV     PIC X.
+               10 SAVE-IN-PROMOTED    PIC X.
