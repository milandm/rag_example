@@ -0,0 +1,45 @@
+      *****************************************************************
+      *                    VALIDATE COPYBOOK                          *
+      *   Coordinate-range/duplicate-square validation (request 006). *
+      *   Shared PROCEDURE DIVISION text: COPY'd into CSUB002 (right  *
+      *   after D-MOVE) and into the overnight batch reviewer          *
+      *   (request 013) so both flag a corrupted save the same way.   *
+      *   Requires INPUTAREA and VALIDWS to already be in scope.       *
+      *   Reads IN-X/IN-Y directly (not the narrower W-X-VAR/B-X-VAR   *
+      *   COORDINATES fields) so an out-of-range saved coordinate is   *
+      *   caught before it gets truncated down to a PIC S9 board slot. *
+      *****************************************************************
+           V-VALIDATE-BOARD SECTION.
+
+           SET GAME-IS-VALID TO TRUE
+
+           PERFORM VARYING WS-VAL-I FROM 1 BY 1 UNTIL WS-VAL-I > 32
+               MOVE IN-X(WS-VAL-I) TO WS-VAL-X(WS-VAL-I)
+               MOVE IN-Y(WS-VAL-I) TO WS-VAL-Y(WS-VAL-I)
+               MOVE IN-ACTIVE(WS-VAL-I) TO WS-VAL-ACTIVE(WS-VAL-I)
+           END-PERFORM
+
+           PERFORM VARYING WS-VAL-I FROM 1 BY 1 UNTIL WS-VAL-I > 32
+               IF WS-VAL-ACTIVE(WS-VAL-I) = 'Y'
+                   IF WS-VAL-X(WS-VAL-I) < 1 OR WS-VAL-X(WS-VAL-I) > 8
+                      OR WS-VAL-Y(WS-VAL-I) < 1
+                      OR WS-VAL-Y(WS-VAL-I) > 8
+                       SET GAME-IS-CORRUPT TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING WS-VAL-I FROM 1 BY 1 UNTIL WS-VAL-I > 32
+               IF WS-VAL-ACTIVE(WS-VAL-I) = 'Y'
+                   PERFORM VARYING WS-VAL-J FROM 1 BY 1
+                           UNTIL WS-VAL-J > 32
+                       IF WS-VAL-J > WS-VAL-I
+                          AND WS-VAL-ACTIVE(WS-VAL-J) = 'Y'
+                          AND WS-VAL-X(WS-VAL-J) = WS-VAL-X(WS-VAL-I)
+                          AND WS-VAL-Y(WS-VAL-J) = WS-VAL-Y(WS-VAL-I)
+                           SET GAME-IS-CORRUPT TO TRUE
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM
+           .
