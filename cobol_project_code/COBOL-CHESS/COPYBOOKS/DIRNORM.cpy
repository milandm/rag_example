@@ -0,0 +1,25 @@
+      *****************************************************************
+      *                    DIRNORM COPYBOOK                            *
+      *   Ensures WS-SAVE-DIR ends in a path separator before a        *
+      *   filename gets STRING'd onto it (request 004).  An operator   *
+      *   setting CHESS_SAVE_DIR without a trailing slash would        *
+      *   otherwise get the directory and filename run together, e.g. *
+      *   e.g. "/home/op/chess"+"CHESS_SAVE.DAT" -> mangled path.       *
+      *   Shared PROCEDURE DIVISION text: COPY'd into every program    *
+      *   that builds a path from WS-SAVE-DIR, instead of repeating    *
+      *   the same STRING logic four times.  Requires WS-SAVE-DIR and *
+      *   DIRNORMWS to already be in scope.                            *
+      *****************************************************************
+           Z-NORMALIZE-SAVE-DIR SECTION.
+
+           COMPUTE WS-DIR-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-SAVE-DIR))
+           IF WS-DIR-LEN > 0 AND WS-DIR-LEN < 100
+               MOVE WS-SAVE-DIR(WS-DIR-LEN:1) TO WS-DIR-LAST-CHAR
+               IF WS-DIR-LAST-CHAR NOT = '\'
+                  AND WS-DIR-LAST-CHAR NOT = '/'
+                   ADD 1 TO WS-DIR-LEN
+                   MOVE '/' TO WS-SAVE-DIR(WS-DIR-LEN:1)
+               END-IF
+           END-IF
+           .
