@@ -0,0 +1,10 @@
+      *****************************************************************
+      *                    DIRNORMWS COPYBOOK                         *
+      *   WORKING-STORAGE for Z-NORMALIZE-SAVE-DIR (see DIRNORM.cpy). *
+      *   Kept separate from DIRNORM.cpy because COPY can only land   *
+      *   data items in WORKING-STORAGE and paragraph text in the     *
+      *   PROCEDURE DIVISION, not both from one member.                *
+      *****************************************************************
+       01 WS-DIR-NORM.
+           05 WS-DIR-LEN         PIC 9(3).
+           05 WS-DIR-LAST-CHAR   PIC X.
