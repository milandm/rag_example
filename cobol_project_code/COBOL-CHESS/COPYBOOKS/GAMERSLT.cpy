@@ -0,0 +1,15 @@
+      *****************************************************************
+      *                   GAMERSLT COPYBOOK                           *
+      *   Outcome of a completed game, passed to CSUB005 so it can be *
+      *   appended to the cross-game results ledger (request 012).    *
+      *****************************************************************
+       01 GAME-RESULT-INFO.
+           05 GR-RESULT-CODE  PIC X.
+               88 GR-CHECKMATE    VALUE 'C'.
+               88 GR-STALEMATE    VALUE 'S'.
+               88 GR-RESIGNATION  VALUE 'R'.
+               88 GR-DRAW         VALUE 'D'.
+           05 GR-WINNER       PIC X.
+               88 GR-WHITE-WON    VALUE 'W'.
+               88 GR-BLACK-WON    VALUE 'B'.
+               88 GR-NO-WINNER    VALUE SPACE.
