@@ -0,0 +1,22 @@
+      *****************************************************************
+      *                    VALIDWS COPYBOOK                           *
+      *   WORKING-STORAGE for V-VALIDATE-BOARD (see VALIDATE.cpy).    *
+      *   Kept separate from VALIDATE.cpy because COPY can only land  *
+      *   data items in WORKING-STORAGE and paragraph text in the     *
+      *   PROCEDURE DIVISION, not both from one member.                *
+      *****************************************************************
+       01 WS-VALIDATION.
+           05 WS-GAME-CORRUPT    PIC X.
+               88 GAME-IS-CORRUPT VALUE 'Y'.
+               88 GAME-IS-VALID   VALUE 'N'.
+           05 WS-VAL-I           PIC 99.
+           05 WS-VAL-J           PIC 99.
+           05 WS-VAL-SLOT.
+      *        PIC S99, not S9 - these are loaded straight from IN-X/IN-Y
+      *        (COPYBOOKS/INPUTAREA.cpy, also S99) so an out-of-range
+      *        saved coordinate is checked before anything narrows it
+      *        into a COORDINATES field and silently truncates it.
+               10 WS-VAL-ENTRY OCCURS 32 TIMES.
+                   15 WS-VAL-X      PIC S99.
+                   15 WS-VAL-Y      PIC S99.
+                   15 WS-VAL-ACTIVE PIC X.
