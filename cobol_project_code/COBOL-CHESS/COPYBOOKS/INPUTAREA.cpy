@@ -0,0 +1,29 @@
+      *****************************************************************
+      *                   INPUTAREA COPYBOOK                          *
+      *   Flat 32-slot (16 white + 16 black) working copy of a game's *
+      *   pieces, used by CSUB002/CSUB003 to shuttle data between the *
+      *   CHESS_SAVE record and the COORDINATES tables.                *
+      *****************************************************************
+       01 I-INPUT-AREA.
+           05 I-INPUT OCCURS 32 TIMES.
+               10 IN-ID        PIC S99.
+               10 FILLER       PIC X VALUE SPACE.
+               10 IN-X         PIC S99.
+               10 FILLER       PIC X VALUE SPACE.
+               10 IN-Y         PIC S99.
+               10 FILLER       PIC X VALUE SPACE.
+               10 IN-NAME      PIC XX.
+               10 FILLER       PIC X VALUE SPACE.
+               10 IN-FIRST     PIC X.
+               10 FILLER       PIC X VALUE SPACE.
+               10 IN-ACTIVE    PIC X.
+               10 FILLER       PIC X VALUE SPACE.
+               10 IN-KING-MOVED PIC X.
+               10 FILLER       PIC X VALUE SPACE.
+               10 IN-ROOK-MOVED PIC X.
+               10 FILLER       PIC X VALUE SPACE.
+               10 IN-LAST-MOVE PIC X.
+               10 FILLER       PIC X VALUE SPACE.
+               10 IN-2SQ-ADV   PIC X.
+               10 FILLER       PIC X VALUE SPACE.
+               10 IN-PROMOTED  PIC X.
