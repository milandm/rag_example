@@ -0,0 +1,38 @@
+      *****************************************************************
+      *                    GAMEHDR COPYBOOK                           *
+      *   Header carried alongside COORDINATES between the menu and   *
+      *   the CSUBnnn load/save/report subprograms.                   *
+      *****************************************************************
+       01 GAME-HEADER.
+           05 PLAYER-TURN     PIC X(1).
+               88 W-TURN      VALUE 'W'.
+               88 B-TURN      VALUE 'B'.
+           05 GAME-ID         PIC X(10).
+           05 PLY-COUNT       PIC 9(4).
+      *    Half-moves since the last capture or pawn move (request 007);
+      *    resets instead of accumulating so 50-move-rule/draw logic can
+      *    just compare it to 100 (fifty full moves) without re-deriving
+      *    it from the move log.
+           05 FIFTY-MOVE-COUNT PIC 9(4).
+      *    Player identity (request 008) - lets saved games be attributed
+      *    to the two people playing, not just piece data.
+           05 WHITE-PLAYER-ID PIC X(20).
+           05 BLACK-PLAYER-ID PIC X(20).
+      *    Chess clock (request 014).  Elapsed seconds are maintained by
+      *    the caller (it knows real wall-clock time, CSUB002/CSUB003
+      *    don't) and simply carried through save/load like GAME-ID;
+      *    TIME-BUDGET-SEC is the agreed-upon limit per side, 0 meaning
+      *    an untimed game. FORFEIT-FLAG is set by CSUB002 on load, the
+      *    same way GAME-CORRUPT-FLAG is (request 006).
+           05 WHITE-ELAPSED-SEC PIC 9(6).
+           05 BLACK-ELAPSED-SEC PIC 9(6).
+           05 TIME-BUDGET-SEC PIC 9(6).
+           05 FORFEIT-FLAG PIC X.
+               88 WHITE-FORFEITED VALUE 'W'.
+               88 BLACK-FORFEITED VALUE 'B'.
+               88 NO-FORFEIT       VALUE 'N'.
+      *    Set by CSUB002 after V-VALIDATE-BOARD (request 006); the menu
+      *    checks this instead of trusting an unvalidated load.
+           05 GAME-CORRUPT-FLAG PIC X.
+               88 GAME-DATA-CORRUPT VALUE 'Y'.
+               88 GAME-DATA-OK      VALUE 'N'.
