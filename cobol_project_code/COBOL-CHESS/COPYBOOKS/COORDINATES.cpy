@@ -0,0 +1,34 @@
+      *****************************************************************
+      *                 COORDINATES COPYBOOK                          *
+      *   Board state for both sides, one parallel table per field    *
+      *   so W-X-VAR(n)/W-Y-POS(n)/W-PIECE(n) describe piece n.       *
+      *****************************************************************
+       01 COORDINATES.
+           05 W-X-VAR         PIC S9 OCCURS 16 TIMES.
+           05 W-Y-POS         PIC S9 OCCURS 16 TIMES.
+           05 W-PIECE         PIC XX OCCURS 16 TIMES.
+           05 W-FIRST         PIC X OCCURS 16 TIMES.
+      *    Y = still on the board, N = captured (request 002).
+           05 W-ACTIVE        PIC X OCCURS 16 TIMES.
+      *    Castling/en-passant eligibility markers (request 003).
+           05 W-KING-MOVED    PIC X OCCURS 16 TIMES.
+           05 W-ROOK-MOVED    PIC X OCCURS 16 TIMES.
+           05 W-LAST-MOVE     PIC X OCCURS 16 TIMES.
+           05 W-2SQ-ADVANCE   PIC X OCCURS 16 TIMES.
+      *    Y = this slot's original pawn was promoted and W-PIECE now
+      *    holds its new type (request 010) - keeps a promoted queen
+      *    distinguishable from an original one in the same 2-char code.
+           05 W-PROMOTED      PIC X OCCURS 16 TIMES.
+           05 B-X-VAR         PIC S9 OCCURS 16 TIMES.
+           05 B-Y-POS         PIC S9 OCCURS 16 TIMES.
+           05 B-PIECE         PIC XX OCCURS 16 TIMES.
+           05 B-FIRST         PIC X OCCURS 16 TIMES.
+           05 B-ACTIVE        PIC X OCCURS 16 TIMES.
+           05 B-KING-MOVED    PIC X OCCURS 16 TIMES.
+           05 B-ROOK-MOVED    PIC X OCCURS 16 TIMES.
+           05 B-LAST-MOVE     PIC X OCCURS 16 TIMES.
+           05 B-2SQ-ADVANCE   PIC X OCCURS 16 TIMES.
+           05 B-PROMOTED      PIC X OCCURS 16 TIMES.
+      *    Material-lost tally (request 002), recomputed on load.
+           05 W-CAPTURED-COUNT PIC 99.
+           05 B-CAPTURED-COUNT PIC 99.
