@@ -0,0 +1,28 @@
+      *****************************************************************
+      *                    MOVEREC COPYBOOK                           *
+      *   The move the caller just applied to the board, passed to    *
+      *   CSUB003 so it can be appended to the move-history log        *
+      *   (request 001) alongside the board snapshot.                  *
+      *****************************************************************
+       01 LAST-MOVE-INFO.
+           05 LM-FROM-X       PIC S9.
+           05 LM-FROM-Y       PIC S9.
+           05 LM-TO-X         PIC S9.
+           05 LM-TO-Y         PIC S9.
+           05 LM-PIECE        PIC XX.
+           05 LM-COLOR        PIC X.
+               88 LM-WHITE    VALUE 'W'.
+               88 LM-BLACK    VALUE 'B'.
+      *    Fifty-move-rule input (request 007) - the caller already knows
+      *    whether this move captured a piece; CSUB003 only tracks the
+      *    resulting draw-clock, not board semantics.
+           05 LM-CAPTURE-FLAG PIC X.
+               88 LM-IS-CAPTURE  VALUE 'Y'.
+               88 LM-NO-CAPTURE  VALUE 'N'.
+      *    Explicit pawn-move flag - LM-PIECE alone can't tell us this on
+      *    a promotion, since the caller sets LM-PIECE to the *new*
+      *    piece type (e.g. 'WQ') before calling CSUB003 (request 010),
+      *    even though the move itself was made by a pawn.
+           05 LM-PAWN-MOVE-FLAG PIC X.
+               88 LM-IS-PAWN-MOVE   VALUE 'Y'.
+               88 LM-NOT-PAWN-MOVE  VALUE 'N'.
