@@ -0,0 +1,101 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. CSUB004.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 COUNTERS.
+           05 CI-COUNTER       PIC 99.
+           05 CJ-COUNTER       PIC 99.
+      *******************************************************************
+      *   Printable board report (request 009).  Row 1 is the top of    *
+      *   the printout (Y=8, White's back rank) down to row 8 (Y=1,     *
+      *   Black's back rank), matching how CSUB001 lays the board out   *
+      *   so the report reads the same way the position was built.     *
+      *******************************************************************
+       01 WS-BOARD-GRID.
+           05 WS-BOARD-ROW OCCURS 8 TIMES.
+               10 WS-BOARD-CELL OCCURS 8 TIMES PIC XXX.
+       01 WS-ROW-NUM                PIC 99.
+       01 WS-COL-NUM                PIC 99.
+       01 WS-PRINT-LINE             PIC X(40).
+      *-----------------------
+       LINKAGE SECTION.
+           COPY COORDINATES.
+      *-----------------------
+       PROCEDURE DIVISION USING COORDINATES.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+
+           PERFORM A-INIT-GRID
+           PERFORM B-PLACE-PIECES
+           PERFORM C-DISPLAY-BOARD
+
+           GOBACK.
+
+           A-INIT-GRID SECTION.
+
+      *******************************************************************
+      *                       A-INIT-GRID SECTION                       *
+      *******************************************************************
+
+           PERFORM VARYING WS-ROW-NUM FROM 1 BY 1 UNTIL WS-ROW-NUM > 8
+               PERFORM VARYING WS-COL-NUM FROM 1 BY 1
+                       UNTIL WS-COL-NUM > 8
+                   MOVE '..' TO WS-BOARD-CELL(WS-ROW-NUM, WS-COL-NUM)
+               END-PERFORM
+           END-PERFORM
+           .
+
+           B-PLACE-PIECES SECTION.
+
+      *******************************************************************
+      *   Only active pieces are placed - a captured piece (request 002)*
+      *   simply leaves its square blank on the report.                 *
+      *******************************************************************
+
+           PERFORM VARYING CI-COUNTER FROM 1 BY 1 UNTIL CI-COUNTER > 16
+               IF W-ACTIVE(CI-COUNTER) = 'Y'
+                   COMPUTE WS-ROW-NUM = 9 - W-Y-POS(CI-COUNTER)
+                   MOVE W-X-VAR(CI-COUNTER) TO WS-COL-NUM
+                   MOVE W-PIECE(CI-COUNTER)
+                       TO WS-BOARD-CELL(WS-ROW-NUM, WS-COL-NUM)
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING CI-COUNTER FROM 1 BY 1 UNTIL CI-COUNTER > 16
+               IF B-ACTIVE(CI-COUNTER) = 'Y'
+                   COMPUTE WS-ROW-NUM = 9 - B-Y-POS(CI-COUNTER)
+                   MOVE B-X-VAR(CI-COUNTER) TO WS-COL-NUM
+                   MOVE B-PIECE(CI-COUNTER)
+                       TO WS-BOARD-CELL(WS-ROW-NUM, WS-COL-NUM)
+               END-IF
+           END-PERFORM
+           .
+
+           C-DISPLAY-BOARD SECTION.
+
+      *******************************************************************
+      *                     C-DISPLAY-BOARD SECTION                     *
+      *******************************************************************
+
+           PERFORM VARYING WS-ROW-NUM FROM 1 BY 1 UNTIL WS-ROW-NUM > 8
+               MOVE SPACES TO WS-PRINT-LINE
+               MOVE WS-BOARD-ROW(WS-ROW-NUM) TO WS-PRINT-LINE
+               DISPLAY WS-PRINT-LINE
+           END-PERFORM
+           .
